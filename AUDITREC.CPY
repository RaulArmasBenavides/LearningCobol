@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------------
+000020* AUDITREC.CPY
+000030*----------------------------------------------------------------
+000040* AUDIT-TRAIL RECORD FOR EVERY PAR/IMPAR CLASSIFICATION DECISION.
+000050* WRITTEN BY THE BATCH CLASSIFIER (IFELSEB), READ BY THE ON-LINE
+000060* LOOKUP TRANSACTION (ITMLKUP) SO THAT "WHY WAS THIS ITEM FLAGGED
+000070* PAR" CAN BE ANSWERED FROM THE RECORD INSTEAD OF A RERUN.
+000080*
+000090* MAINTENANCE HISTORY
+000100*   2026-08-09  M.TORRES   ORIGINAL COPYBOOK.
+000110*----------------------------------------------------------------
+000120 01  AU-AUDIT-RECORD.
+000130     05  AU-ITEM-NUMBER          PIC 9(05).
+000140     05  AU-CLASSIFICATION       PIC X(20).
+000150     05  AU-RUN-DATE             PIC 9(08).
+000160     05  AU-RUN-TIME             PIC 9(06).
+000170     05  AU-RUN-ID               PIC X(08).
