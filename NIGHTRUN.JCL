@@ -0,0 +1,124 @@
+//NIGHTRUN JOB (ACCTG),'M.TORRES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* NIGHTLY PAR/IMPAR CLASSIFICATION RUN.
+//*
+//* CHAINS THE BATCH VERSIONS OF IFELSE AND WHILEEX, PLUS THE
+//* SUMMARY REPORT, SO OPERATIONS SUBMITS ONE JOB INSTEAD OF
+//* RUNNING EACH PROGRAM BY HAND FROM A TERMINAL.
+//*
+//*   STEP1 IFELSEB  - CLASSIFIES TODAY'S TRANSACTION FILE.
+//*                     TRANFILE IN; CLASFILE + EXCPFILE + AUDTFILE
+//*                     OUT.
+//*   STEP2 WHILEEX  - COUNTS THE SAME TRANSACTION FILE, CHECK-
+//*                     POINTING TO RESTFILE SO A RERUN OF THIS
+//*                     STEP RESUMES INSTEAD OF RECOUNTING FROM
+//*                     RECORD ONE.
+//*   STEP3 PARSUM   - SUMMARIZES STEP1'S CLASFILE INTO THE DAILY
+//*                     PAR/IMPAR REPORT.
+//*   STEP4 DLYEXPRT - BUILDS THE FIXED-FORMAT EXPORT FEED (ITEM
+//*                     NUMBER, PAR/IMPAR CODE, RUN DATE) FOR THE
+//*                     DOWNSTREAM SYSTEMS THAT PICK UP EXPTFILE.
+//*
+//* RESTART: IF THE JOB ABENDS IN STEP2, RESUBMIT WITH
+//*          RESTART=STEP2 -- STEP2 READS ITS OWN CHECKPOINT BACK
+//*          FROM RESTFILE AND PICKS UP WHERE IT LEFT OFF.  STEP1
+//*          IS NOT RESTARTABLE MID-STEP; A STEP1 ABEND MUST BE
+//*          RERUN FROM STEP1.
+//*
+//* MAINTENANCE HISTORY
+//*   2026-08-09  M.TORRES   STEP1 THROUGH STEP4 USED COND=(4,LT,xxxx),
+//*                          WHICH BYPASSES THE STEP WHEN THE PRIOR
+//*                          STEP'S RETURN CODE IS LESS THAN 4 -- I.E.
+//*                          ON SUCCESS.  STEPDEL'S SYSIN ENDS EVERY
+//*                          DELETE WITH SET MAXCC=0, SO STEPDEL ALWAYS
+//*                          RETURNS 0, 0 IS LESS THAN 4, AND STEP1 WAS
+//*                          SKIPPED ON EVERY NORMAL RUN -- WITH STEP1
+//*                          NEVER RUNNING, STEP2/STEP3/STEP4'S OWN
+//*                          COND AGAINST STEP1 IS TREATED AS SATISFIED
+//*                          AND THEY SKIPPED TOO, SO THE JOB NEVER
+//*                          ACTUALLY CLASSIFIED ANYTHING.  CHANGED ALL
+//*                          FOUR TO COND=(4,GE,xxxx) SO A STEP IS
+//*                          SKIPPED ONLY WHEN ITS PREDECESSOR'S RETURN
+//*                          CODE IS 4 OR HIGHER, I.E. ON FAILURE.
+//*   2026-08-09  M.TORRES   CLASFILE, EXCPFILE, REPTFILE AND EXPTFILE
+//*                          WERE DISP=(NEW,CATLG,DELETE) AGAINST
+//*                          FIXED DATASET NAMES THIS SAME JOB PRO-
+//*                          DUCES EVERY NIGHT -- THE FIRST RUN
+//*                          CATALOGS THEM AND EVERY RUN AFTER THAT
+//*                          FAILS AT OPEN BECAUSE NEW REQUIRES THE
+//*                          DATASET NOT ALREADY EXIST.  A PRIOR FIX
+//*                          CHANGED ALL FOUR TO DISP=(MOD,CATLG,
+//*                          CATLG) TO GET PAST THAT, BUT MOD ON A
+//*                          SEQUENTIAL DATASET POSITIONS PAST THE
+//*                          LAST EXISTING RECORD RATHER THAN TRUNCAT-
+//*                          ING -- EVERY ONE OF THESE IS A DAILY
+//*                          SNAPSHOT THAT IFELSEB/PARSUM/DLYEXPRT
+//*                          OPEN OUTPUT AND WRITE ONCE, SO MOD MADE
+//*                          EACH NIGHT APPEND AFTER THE LAST INSTEAD
+//*                          OF REPLACING IT, SILENTLY CORRUPTING
+//*                          PARSUM'S DAILY PERCENTAGES AND MAKING
+//*                          DLYEXPRT RE-EXPORT EVERY PRIOR NIGHT'S
+//*                          RECORDS EVERY NIGHT.  FIXED PROPERLY THIS
+//*                          TIME: ADDED STEPDEL AHEAD OF STEP1 TO
+//*                          DELETE ALL FOUR DATASETS (IGNORING "NOT
+//*                          FOUND" ON THE FIRST-EVER RUN), AND PUT
+//*                          CLASFILE/EXCPFILE/REPTFILE/EXPTFILE BACK
+//*                          TO DISP=(NEW,CATLG,DELETE) SO EACH IS A
+//*                          FRESH, FULLY-REPLACED DATASET EVERY
+//*                          NIGHT.  AUDTFILE AND RESTFILE STAY ON
+//*                          DISP=(MOD,CATLG,CATLG) -- THOSE TWO ARE
+//*                          GENUINELY APPEND-STYLE (AN AUDIT LOG AND
+//*                          A CHECKPOINT LOG), NOT DAILY SNAPSHOTS.
+//*   2026-08-09  M.TORRES   ADDED STEP4 (DLYEXPRT) FOR THE NEW
+//*                          DOWNSTREAM EXPORT FEED.
+//*   2026-08-09  M.TORRES   ADDED AUDTFILE TO STEP1 FOR THE NEW
+//*                          PAR/IMPAR AUDIT TRAIL.
+//*   2026-08-09  M.TORRES   ORIGINAL JCL.
+//*-------------------------------------------------------------
+//STEPDEL  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.NIGHTRUN.CLASFILE
+  SET MAXCC = 0
+  DELETE PROD.NIGHTRUN.EXCPFILE
+  SET MAXCC = 0
+  DELETE PROD.NIGHTRUN.REPTFILE
+  SET MAXCC = 0
+  DELETE PROD.NIGHTRUN.EXPTFILE
+  SET MAXCC = 0
+/*
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=IFELSEB,COND=(4,GE,STEPDEL)
+//TRANFILE DD   DSN=PROD.NIGHTRUN.TRANFILE,DISP=SHR
+//CLASFILE DD   DSN=PROD.NIGHTRUN.CLASFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//EXCPFILE DD   DSN=PROD.NIGHTRUN.EXCPFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTFILE DD   DSN=PROD.NIGHTRUN.AUDTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------
+//STEP2    EXEC PGM=WHILEEX,COND=(4,GE,STEP1)
+//TRANFILE DD   DSN=PROD.NIGHTRUN.TRANFILE,DISP=SHR
+//RESTFILE DD   DSN=PROD.NIGHTRUN.RESTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------
+//STEP3    EXEC PGM=PARSUM,COND=(4,GE,STEP1)
+//CLASFILE DD   DSN=PROD.NIGHTRUN.CLASFILE,DISP=SHR
+//REPTFILE DD   DSN=PROD.NIGHTRUN.REPTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*-------------------------------------------------------------
+//STEP4    EXEC PGM=DLYEXPRT,COND=(4,GE,STEP1)
+//CLASFILE DD   DSN=PROD.NIGHTRUN.CLASFILE,DISP=SHR
+//EXPTFILE DD   DSN=PROD.NIGHTRUN.EXPTFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
