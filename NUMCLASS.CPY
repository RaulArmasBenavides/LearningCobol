@@ -0,0 +1,29 @@
+000010*----------------------------------------------------------------
+000020* NUMCLASS.CPY
+000030*----------------------------------------------------------------
+000040* COMMON RECORD LAYOUT FOR AN ITEM-NUMBER CLASSIFICATION RESULT.
+000050* SHARED BY THE CLASSIFICATION PROGRAMS, THE SUMMARY REPORT, THE
+000060* DOWNSTREAM EXPORT FEED AND THE ON-LINE LOOKUP TRANSACTION SO
+000070* THAT ALL OF THEM AGREE ON A SINGLE SET OF FIELD SIZES RATHER
+000080* THAN EACH CARRYING ITS OWN COPY OF numero AND resultado.
+000090*
+000100* MAINTENANCE HISTORY
+000101*   2026-08-09  M.TORRES   ADDED NC-PARIMPAR-CODE, SET BY CLSFYSUB
+000102*                          ALONGSIDE NC-CLASSIFICATION, SO PARSUM
+000103*                          AND DLYEXPRT CAN TEST A CODED VALUE
+000104*                          INSTEAD OF EACH CARRYING ITS OWN COPY
+000105*                          OF THE "El numero es PAR/IMPAR" TEXT --
+000106*                          A WORDING CHANGE IN CLSFYSUB WOULD
+000107*                          OTHERWISE SILENTLY DROP BOTH INTO
+000108*                          THEIR ELSE BRANCH.
+000110*   2026-08-09  M.TORRES   ORIGINAL COPYBOOK, SPLIT OUT OF THE
+000120*                          WORKING-STORAGE OF IFELSE.
+000130*----------------------------------------------------------------
+000140 01  NC-NUMCLASS-RECORD.
+000150     05  NC-ITEM-NUMBER          PIC 9(05).
+000160     05  NC-CLASSIFICATION       PIC X(20).
+000165     05  NC-PARIMPAR-CODE        PIC X(01).
+000166         88  NC-IS-PAR           VALUE "P".
+000167         88  NC-IS-IMPAR         VALUE "I".
+000170     05  NC-RUN-DATE             PIC 9(08).
+000180     05  NC-RUN-TIME             PIC 9(06).
