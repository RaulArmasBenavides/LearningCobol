@@ -0,0 +1,84 @@
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    CLSFYSUB.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* CLSFYSUB HOLDS THE ONE AND ONLY COPY OF THE PAR/IMPAR
+000110* CLASSIFICATION TEST SO THAT IFELSE, THE NIGHTLY BATCH
+000120* CLASSIFIER (IFELSEB) AND THE ON-LINE LOOKUP TRANSACTION
+000130* (ITMLKUP) CANNOT DRIFT APART ON THE RULE.
+000140*
+000150* CALLED AS:
+000160*     CALL "CLSFYSUB" USING LS-ITEM-NUMBER
+000170*                           LS-CLASSIFICATION
+000175*                           LS-PARIMPAR-CODE
+000180*                           LS-VALID-SWITCH
+000190*
+000200* LS-ITEM-NUMBER IS CHECKED FOR NUMERIC CONTENT BEFORE THE MOD 2
+000210* TEST IS APPLIED.  A NON-NUMERIC ITEM NUMBER IS REPORTED BACK TO
+000220* THE CALLER VIA LS-VALID-SWITCH RATHER THAN LETTING THE MOD
+000230* EVALUATION ABEND THE RUN.
+000240*
+000250* MAINTENANCE HISTORY
+000251*   2026-08-09  M.TORRES   ADDED LS-PARIMPAR-CODE, A ONE-BYTE
+000252*                          P/I CODE SET ALONGSIDE LS-CLASSIFICA-
+000253*                          TION.  PARSUM AND DLYEXPRT USED TO
+000254*                          TEST THE "El numero es PAR/IMPAR" TEXT
+000255*                          THEMSELVES, WHICH MEANT A WORDING
+000256*                          CHANGE HERE COULD SILENTLY MISCOUNT OR
+000257*                          MISCODE EVERY RECORD IN BOTH OF THEM
+000258*                          WITHOUT RAISING AN ERROR.  THE CODE
+000259*                          FIELD GIVES THEM SOMETHING TO TEST
+000260*                          THAT ISN'T A COPY OF THE WORDING.
+000270*   2026-08-09  M.TORRES   ORIGINAL SUBPROGRAM, FACTORED OUT OF
+000280*                          IFELSE SO THE BATCH CLASSIFIER AND
+000290*                          THE LOOKUP TRANSACTION SHARE ONE RULE.
+000300*----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340*----------------------------------------------------------------
+000350 LINKAGE SECTION.
+000360*----------------------------------------------------------------
+000370 01  LS-ITEM-NUMBER              PIC 9(05).
+000380 01  LS-CLASSIFICATION           PIC X(20).
+000390 01  LS-PARIMPAR-CODE            PIC X(01).
+000400     88  LS-IS-PAR               VALUE "P".
+000410     88  LS-IS-IMPAR             VALUE "I".
+000420 01  LS-VALID-SWITCH             PIC X(01).
+000430     88  LS-IS-VALID             VALUE "Y".
+000440     88  LS-IS-INVALID           VALUE "N".
+000450*----------------------------------------------------------------
+000460 PROCEDURE DIVISION USING LS-ITEM-NUMBER
+000470                         LS-CLASSIFICATION
+000480                         LS-PARIMPAR-CODE
+000490                         LS-VALID-SWITCH.
+000500*----------------------------------------------------------------
+000510 0000-MAINLINE.
+000520     PERFORM 1000-CLASSIFY THRU 1000-CLASSIFY-EXIT
+000530     GOBACK.
+000540*----------------------------------------------------------------
+000550* 1000-CLASSIFY  --  NUMERIC GUARD, THEN THE MOD 2 TEST.
+000560*----------------------------------------------------------------
+000570 1000-CLASSIFY.
+000580     IF LS-ITEM-NUMBER NOT NUMERIC
+000590         SET LS-IS-INVALID TO TRUE
+000600         MOVE SPACES TO LS-CLASSIFICATION
+000610         MOVE SPACE TO LS-PARIMPAR-CODE
+000620         GO TO 1000-CLASSIFY-EXIT
+000630     END-IF
+000640
+000650     SET LS-IS-VALID TO TRUE
+000660     IF FUNCTION MOD(LS-ITEM-NUMBER, 2) = 0
+000670         SET LS-IS-PAR TO TRUE
+000680         MOVE "El numero es PAR" TO LS-CLASSIFICATION
+000690     ELSE
+000700         SET LS-IS-IMPAR TO TRUE
+000710         MOVE "El numero es IMPAR" TO LS-CLASSIFICATION
+000720     END-IF.
+000730 1000-CLASSIFY-EXIT.
+000740     EXIT.
