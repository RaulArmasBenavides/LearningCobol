@@ -0,0 +1,146 @@
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    DLYEXPRT.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* BUILDS THE DOWNSTREAM EXPORT FEED FROM EACH NIGHT'S CLASFILE
+000110* SO THE OTHER SYSTEMS PICKING UP THIS FILE GET THE ITEM NUMBER,
+000120* THE PAR/IMPAR RESULT AND THE RUN DATE WITHOUT RE-DERIVING
+000130* numero MOD 2 = 0 THEMSELVES AND RISKING DRIFT FROM IFELSEB'S
+000140* CLASSIFICATION.
+000150*
+000160* FILES
+000170*   CLASFILE  INPUT   - NC-NUMCLASS-RECORD (NUMCLASS.CPY),
+000180*                       WRITTEN BY IFELSEB.
+000190*   EXPTFILE  OUTPUT  - FIXED-FORMAT EXPORT-RECORD, ONE PER
+000200*                       CLASFILE RECORD.
+000210*
+000220* MAINTENANCE HISTORY
+000221*   2026-08-09  M.TORRES   3000-BUILD-EXPORT STAMPED EXP-RUN-DATE
+000222*                          FROM WS-CURRENT-DATE, ACCEPTED FRESH
+000223*                          FROM DATE WHEN DLYEXPRT ITSELF RAN --
+000224*                          IF THE CHAINED JOB CROSSED MIDNIGHT,
+000225*                          THE EXPORT FEED'S DATE WOULD DISAGREE
+000226*                          WITH NC-RUN-DATE, THE DATE IFELSEB
+000227*                          ACTUALLY CLASSIFIED THE ITEM ON.  NOW
+000228*                          CARRIES NC-RUN-DATE THROUGH INSTEAD,
+000229*                          AND WS-CURRENT-DATE IS GONE.
+000230*   2026-08-09  M.TORRES   3000-BUILD-EXPORT USED TO RE-DERIVE
+000231*                          THE P/I CODE BY TESTING A SUBSTRING OF
+000232*                          NC-CLASSIFICATION AGAINST THE LITERAL
+000233*                          "El numero es IMPAR" -- A WORDING
+000234*                          CHANGE IN CLSFYSUB WOULD HAVE SILENT-
+000235*                          LY MISCODED EVERY RECORD.  NOW JUST
+000236*                          CARRIES NC-PARIMPAR-CODE THROUGH.
+000237*   2026-08-09  M.TORRES   ADDED A FILE STATUS CHECK ON EVERY
+000238*                          OPEN, TO MATCH THE RIGOR THE OTHER
+000239*                          BATCH PROGRAMS APPLY TO THEIRS.
+000241*   2026-08-09  M.TORRES   ORIGINAL PROGRAM.
+000245*----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CLASFILE ASSIGN TO "CLASFILE"
+000290         ORGANIZATION IS SEQUENTIAL
+000291         FILE STATUS IS WS-CLAS-STATUS.
+000300     SELECT EXPTFILE ASSIGN TO "EXPTFILE"
+000310         ORGANIZATION IS SEQUENTIAL
+000311         FILE STATUS IS WS-EXPT-STATUS.
+000320*----------------------------------------------------------------
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350*----------------------------------------------------------------
+000360 FD  CLASFILE
+000370     RECORDING MODE IS F.
+000380     COPY NUMCLASS.
+000390*----------------------------------------------------------------
+000400 FD  EXPTFILE
+000410     RECORDING MODE IS F.
+000420 01  EXPORT-RECORD.
+000430     05  EXP-ITEM-NUMBER         PIC 9(05).
+000440     05  EXP-PARIMPAR-CODE       PIC X(01).
+000450     05  EXP-RUN-DATE            PIC 9(08).
+000460     05  FILLER                  PIC X(06).
+000470*----------------------------------------------------------------
+000480 WORKING-STORAGE SECTION.
+000490*----------------------------------------------------------------
+000500 01  WS-SWITCHES.
+000510     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000520         88  WS-EOF              VALUE "Y".
+000525*----------------------------------------------------------------
+000526 01  WS-CLAS-STATUS              PIC X(02).
+000527 01  WS-EXPT-STATUS              PIC X(02).
+000530*----------------------------------------------------------------
+000560 01  WS-RECORDS-EXPORTED         PIC 9(07) COMP VALUE ZERO.
+000570*----------------------------------------------------------------
+000580 PROCEDURE DIVISION.
+000590*----------------------------------------------------------------
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000620     PERFORM 2000-EXPORT-RECORD THRU 2000-EXPORT-RECORD-EXIT
+000630         UNTIL WS-EOF
+000640     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+000650     STOP RUN.
+000660*----------------------------------------------------------------
+000670 1000-INITIALIZE.
+000680     OPEN INPUT  CLASFILE
+000681     IF WS-CLAS-STATUS NOT = "00"
+000682         DISPLAY "DLYEXPRT ABEND - CANNOT OPEN CLASFILE STATUS = "
+000683             WS-CLAS-STATUS
+000684         MOVE 16 TO RETURN-CODE
+000685         STOP RUN
+000686     END-IF
+
+000690     OPEN OUTPUT EXPTFILE
+000691     IF WS-EXPT-STATUS NOT = "00"
+000692         DISPLAY "DLYEXPRT ABEND - CANNOT OPEN EXPTFILE STATUS = "
+000693             WS-EXPT-STATUS
+000694         MOVE 16 TO RETURN-CODE
+000695         STOP RUN
+000696     END-IF
+000710     PERFORM 2100-READ-CLASFILE THRU 2100-READ-CLASFILE-EXIT.
+000720 1000-INITIALIZE-EXIT.
+000730     EXIT.
+000740*----------------------------------------------------------------
+000750* 2000-EXPORT-RECORD  --  BUILD ONE EXPORT RECORD, THEN READ THE
+000760*                         NEXT CLASFILE RECORD.
+000770*----------------------------------------------------------------
+000780 2000-EXPORT-RECORD.
+000790     PERFORM 3000-BUILD-EXPORT THRU 3000-BUILD-EXPORT-EXIT
+000800     PERFORM 2100-READ-CLASFILE THRU 2100-READ-CLASFILE-EXIT.
+000810 2000-EXPORT-RECORD-EXIT.
+000820     EXIT.
+000830*----------------------------------------------------------------
+000840 2100-READ-CLASFILE.
+000850     READ CLASFILE
+000860         AT END
+000870             SET WS-EOF TO TRUE
+000880     END-READ.
+000890 2100-READ-CLASFILE-EXIT.
+000900     EXIT.
+000910*----------------------------------------------------------------
+000920* 3000-BUILD-EXPORT  --  CARRY NC-PARIMPAR-CODE AND NC-RUN-DATE,
+000930*                        SET BY IFELSEB AT CLASSIFICATION TIME,
+000940*                        STRAIGHT THROUGH TO THE DOWNSTREAM FEED
+000950*                        RATHER THAN RE-DERIVING EITHER ONE HERE.
+000960*----------------------------------------------------------------
+000970 3000-BUILD-EXPORT.
+000975     MOVE SPACES           TO EXPORT-RECORD
+000980     MOVE NC-ITEM-NUMBER   TO EXP-ITEM-NUMBER
+000990     MOVE NC-RUN-DATE      TO EXP-RUN-DATE
+001000     MOVE NC-PARIMPAR-CODE TO EXP-PARIMPAR-CODE
+001070
+001080     ADD 1 TO WS-RECORDS-EXPORTED
+001090     WRITE EXPORT-RECORD.
+001100 3000-BUILD-EXPORT-EXIT.
+001110     EXIT.
+001120*----------------------------------------------------------------
+001130 8000-TERMINATE.
+001140     CLOSE CLASFILE EXPTFILE
+001150     DISPLAY "DLYEXPRT RECORDS EXPORTED = " WS-RECORDS-EXPORTED.
+001160 8000-TERMINATE-EXIT.
+001170     EXIT.
