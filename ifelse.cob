@@ -1,21 +1,78 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. IfElseDemo.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 numero       PIC 9(5).              *> Variable para almacenar el número.
-01 resultado    PIC X(20) VALUE SPACES. *> Cadena para el resultado.
-
-PROCEDURE DIVISION.
-    DISPLAY "Ingrese un número: ".
-    ACCEPT numero.                     *> Lee el número desde el teclado.
-
-    IF numero MOD 2 = 0
-        MOVE "El número es PAR" TO resultado
-    ELSE
-        MOVE "El número es IMPAR" TO resultado
-    END-IF.
-
-    DISPLAY resultado.                 *> Muestra si es par o impar.
-
-    STOP RUN.
\ No newline at end of file
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    IFELSE.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2023-03-15.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* ASKS FOR A SINGLE ITEM NUMBER AT THE TERMINAL AND DISPLAYS
+000110* WHETHER IT IS PAR (EVEN) OR IMPAR (ODD).
+000120*
+000130* MAINTENANCE HISTORY
+000135*   2026-08-09  M.TORRES   RENAMED PROGRAM-ID FROM IfElseDemo TO
+000136*                          IFELSE -- THE OLD NAME WAS 12 CHARS
+000137*                          LONG, NOT A LEGAL 8-CHAR PROGRAM ID.
+000140*   2026-08-09  M.TORRES   FACTORED THE numero MOD 2 = 0 TEST OUT
+000150*                          TO THE CLSFYSUB SUBPROGRAM, WITH A
+000160*                          NUMERIC GUARD AHEAD OF IT, SO THE
+000170*                          BATCH CLASSIFIER (IFELSEB) CANNOT
+000180*                          DRIFT FROM THIS PROGRAM'S RULE.
+000190*   2026-08-09  M.TORRES   MOVED THE numero/resultado LAYOUT OUT
+000200*                          TO NUMCLASS.CPY SO THE BATCH CLASSI-
+000210*                          FIER (IFELSEB) AND ANY FUTURE LOOKUP
+000220*                          TRANSACTION SHARE THE SAME FIELD
+000230*                          SIZES INSTEAD OF EACH CARRYING ITS OWN
+000240*                          COPY OF numero AND resultado.
+000241*   2026-08-09  M.TORRES   PASS NC-PARIMPAR-CODE TO CLSFYSUB NOW
+000242*                          THAT IT SETS ONE ALONGSIDE THE TEXT.
+000250*----------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290*----------------------------------------------------------------
+000300     COPY NUMCLASS.
+000310*----------------------------------------------------------------
+000320 01  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+000330     88  WS-IS-VALID             VALUE "Y".
+000340     88  WS-IS-INVALID           VALUE "N".
+000350*----------------------------------------------------------------
+000360 PROCEDURE DIVISION.
+000370*----------------------------------------------------------------
+000380 0000-MAINLINE.
+000390     PERFORM 1000-GET-NUMBER THRU 1000-GET-NUMBER-EXIT
+000400     PERFORM 2000-CLASSIFY THRU 2000-CLASSIFY-EXIT
+000410     PERFORM 3000-SHOW-RESULT THRU 3000-SHOW-RESULT-EXIT
+000420     STOP RUN.
+000430*----------------------------------------------------------------
+000440* 1000-GET-NUMBER  --  PROMPT AND READ ONE ITEM NUMBER.
+000450*----------------------------------------------------------------
+000460 1000-GET-NUMBER.
+000470     DISPLAY "Ingrese un numero: "
+000480     ACCEPT NC-ITEM-NUMBER.
+000490 1000-GET-NUMBER-EXIT.
+000500     EXIT.
+000510*----------------------------------------------------------------
+000520* 2000-CLASSIFY  --  NUMERIC GUARD, THEN THE MOD 2 TEST, BOTH
+000530*                    PERFORMED BY THE SHARED CLSFYSUB SUBPROGRAM.
+000540*----------------------------------------------------------------
+000550 2000-CLASSIFY.
+000560     CALL "CLSFYSUB" USING NC-ITEM-NUMBER
+000570                           NC-CLASSIFICATION
+000575                           NC-PARIMPAR-CODE
+000580                           WS-VALID-SWITCH.
+000590 2000-CLASSIFY-EXIT.
+000600     EXIT.
+000610*----------------------------------------------------------------
+000620* 3000-SHOW-RESULT  --  DISPLAY THE CLASSIFICATION, OR THE
+000630*                       NUMERIC-VALIDATION ERROR.
+000640*----------------------------------------------------------------
+000650 3000-SHOW-RESULT.
+000660     IF WS-IS-INVALID
+000670         DISPLAY "ERROR - numero is not numeric: " NC-ITEM-NUMBER
+000680         GO TO 3000-SHOW-RESULT-EXIT
+000690     END-IF
+000700     DISPLAY NC-CLASSIFICATION.
+000710 3000-SHOW-RESULT-EXIT.
+000720     EXIT.
