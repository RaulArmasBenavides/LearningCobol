@@ -0,0 +1,246 @@
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    IFELSEB.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* NIGHTLY BATCH COMPANION TO IFELSE.  READS A SEQUENTIAL
+000110* TRANSACTION FILE OF ITEM NUMBERS, ONE PER RECORD, RUNS THE SAME
+000120* numero MOD 2 = 0 TEST ON EVERY RECORD, AND WRITES EVERY RESULT
+000130* (ITEM NUMBER + CLASSIFICATION) TO A CLASSIFICATION FILE INSTEAD
+000140* OF JUST DISPLAY-ING IT.  LETS OPERATIONS RUN THOUSANDS OF THESE
+000150* A NIGHT WITHOUT SOMEONE TYPING THEM IN ONE AT A TIME.
+000160*
+000170* FILES
+000180*   TRANFILE  INPUT   - ONE ITEM NUMBER PER RECORD.
+000190*   CLASFILE  OUTPUT  - NC-NUMCLASS-RECORD (NUMCLASS.CPY), ONE
+000191*                       PER SUCCESSFULLY CLASSIFIED ITEM.
+000192*   EXCPFILE  OUTPUT  - ONE RECORD PER NON-NUMERIC INPUT.
+000193*   AUDTFILE  OUTPUT  - AU-AUDIT-RECORD (AUDITREC.CPY), ONE PER
+000194*                       SUCCESSFULLY CLASSIFIED ITEM, FOR "WHY
+000195*                       WAS THIS FLAGGED PAR" LOOKUPS LATER.
+000196*
+000197* MAINTENANCE HISTORY
+000198*   2026-08-09  M.TORRES   WS-RUN-ID WAS A COMPILE-TIME LITERAL
+000199*                          ("IFELSEB1"), THE SAME ON EVERY RUN
+000200*                          FOREVER -- IT COULD NOT TELL AN ORIGI-
+000201*                          NAL RUN FROM A SAME-DAY RERUN AFTER AN
+000202*                          ABEND.  NOW DERIVED FROM WS-RUN-TIME-
+000203*                          STAMP, ACCEPTED FROM TIME (HUNDREDTHS
+000204*                          OF A SECOND) AT THE START OF EACH RUN.
+000205*                          ALSO PASS WS-PARIMPAR-CODE TO CLSFYSUB
+000206*                          AND ON TO NC-PARIMPAR-CODE SO CLASFILE
+000207*                          CARRIES THE CODED VALUE, NOT JUST THE
+000208*                          FREE TEXT.
+000209*   2026-08-09  M.TORRES   POPULATED NC-RUN-DATE/NC-RUN-TIME ON
+000210*                          CLASFILE RECORDS -- NUMCLASS.CPY CAR-
+000211*                          RIES THOSE FIELDS FOR THIS PURPOSE BUT
+000212*                          3000-CLASSIFY-RECORD NEVER SET THEM, SO
+000213*                          CLASFILE WAS CARRYING WHATEVER WAS LEFT
+000214*                          IN THE FD RECORD AREA.  ALSO ADDED A
+000215*                          FILE STATUS CHECK ON EVERY OPEN, TO
+000216*                          MATCH THE RIGOR WHILEEX APPLIES TO ITS
+000217*                          OWN FILES.
+000218*   2026-08-09  M.TORRES   ADDED AUDTFILE SO EVERY CLASSIFICATION
+000219*                          DECISION LEAVES A PERMANENT RECORD
+000220*                          (NUMERO, RESULTADO, RUN DATE/TIME AND
+000221*                          RUN ID), NOT JUST A DISPLAY LINE.
+000222*   2026-08-09  M.TORRES   ADDED A NUMERIC GUARD (VIA CLSFYSUB)
+000223*                          AHEAD OF THE MOD 2 TEST SO A BAD INPUT
+000224*                          RECORD IS ROUTED TO EXCPFILE INSTEAD
+000225*                          OF ABENDING THE RUN.
+000226*   2026-08-09  M.TORRES   SWITCHED CLASFILE TO THE SHARED
+000227*                          NUMCLASS.CPY RECORD LAYOUT.
+000228*   2026-08-09  M.TORRES   ORIGINAL PROGRAM.
+000230*----------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000280         ORGANIZATION IS SEQUENTIAL
+000282         FILE STATUS IS WS-TRAN-STATUS.
+000290     SELECT CLASFILE ASSIGN TO "CLASFILE"
+000300         ORGANIZATION IS SEQUENTIAL
+000301         FILE STATUS IS WS-CLAS-STATUS.
+000302     SELECT EXCPFILE ASSIGN TO "EXCPFILE"
+000304         ORGANIZATION IS SEQUENTIAL
+000305         FILE STATUS IS WS-EXCP-STATUS.
+000306     SELECT AUDTFILE ASSIGN TO "AUDTFILE"
+000308         ORGANIZATION IS SEQUENTIAL
+000309         FILE STATUS IS WS-AUDT-STATUS.
+000310*----------------------------------------------------------------
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340*----------------------------------------------------------------
+000350 FD  TRANFILE
+000360     RECORDING MODE IS F.
+000370 01  TRANS-RECORD.
+000380     05  TR-ITEM-NUMBER          PIC 9(05).
+000390     05  FILLER                  PIC X(15).
+000400*----------------------------------------------------------------
+000410 FD  CLASFILE
+000420     RECORDING MODE IS F.
+000430     COPY NUMCLASS.
+000440*----------------------------------------------------------------
+000442 FD  EXCPFILE
+000444     RECORDING MODE IS F.
+000446 01  EXCEPTION-RECORD.
+000448     05  EXC-RECORD-VALUE        PIC X(20).
+000450     05  EXC-REASON              PIC X(30).
+000452*----------------------------------------------------------------
+000454 FD  AUDTFILE
+000456     RECORDING MODE IS F.
+000458     COPY AUDITREC.
+000460*----------------------------------------------------------------
+000470 WORKING-STORAGE SECTION.
+000480*----------------------------------------------------------------
+000490 01  WS-SWITCHES.
+000500     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000510         88  WS-EOF              VALUE "Y".
+000512     05  WS-VALID-SWITCH         PIC X(01) VALUE "Y".
+000514         88  WS-IS-VALID         VALUE "Y".
+000516         88  WS-IS-INVALID       VALUE "N".
+000518*----------------------------------------------------------------
+000519 01  WS-FILE-STATUSES.
+000520     05  WS-TRAN-STATUS          PIC X(02).
+000521     05  WS-CLAS-STATUS          PIC X(02).
+000522     05  WS-EXCP-STATUS          PIC X(02).
+000523     05  WS-AUDT-STATUS          PIC X(02).
+000524*----------------------------------------------------------------
+000525 01  WS-CLASSIFICATION           PIC X(20).
+000526 01  WS-PARIMPAR-CODE            PIC X(01).
+000527     88  WS-IS-PAR               VALUE "P".
+000528     88  WS-IS-IMPAR             VALUE "I".
+000529*----------------------------------------------------------------
+000530 01  WS-RUN-ID                   PIC X(08).
+000531 01  WS-RUN-TIMESTAMP            PIC 9(08).
+000532 01  WS-CURRENT-DATE             PIC 9(08).
+000533 01  WS-CURRENT-TIME             PIC 9(06).
+000534*----------------------------------------------------------------
+000535 01  WS-COUNTS.
+000540     05  WS-RECORDS-READ         PIC 9(07) COMP VALUE ZERO.
+000542     05  WS-RECORDS-VALID        PIC 9(07) COMP VALUE ZERO.
+000544     05  WS-RECORDS-INVALID      PIC 9(07) COMP VALUE ZERO.
+000550*----------------------------------------------------------------
+000560 PROCEDURE DIVISION.
+000570*----------------------------------------------------------------
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000600     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+000610         UNTIL WS-EOF
+000620     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+000630     STOP RUN.
+000640*----------------------------------------------------------------
+000650 1000-INITIALIZE.
+000660     OPEN INPUT  TRANFILE
+000661     IF WS-TRAN-STATUS NOT = "00"
+000662         DISPLAY "IFELSEB ABEND - CANNOT OPEN TRANFILE, STATUS = "
+000663             WS-TRAN-STATUS
+000664         MOVE 16 TO RETURN-CODE
+000665         STOP RUN
+000666     END-IF
+000670     OPEN OUTPUT CLASFILE
+000671     IF WS-CLAS-STATUS NOT = "00"
+000672         DISPLAY "IFELSEB ABEND - CANNOT OPEN CLASFILE, STATUS = "
+000673             WS-CLAS-STATUS
+000674         MOVE 16 TO RETURN-CODE
+000675         STOP RUN
+000676     END-IF
+000677     OPEN OUTPUT EXCPFILE
+000678     IF WS-EXCP-STATUS NOT = "00"
+000679         DISPLAY "IFELSEB ABEND - CANNOT OPEN EXCPFILE, STATUS = "
+000680             WS-EXCP-STATUS
+000681         MOVE 16 TO RETURN-CODE
+000682         STOP RUN
+000683     END-IF
+000684     OPEN OUTPUT AUDTFILE
+000685     IF WS-AUDT-STATUS NOT = "00"
+000686         DISPLAY "IFELSEB ABEND - CANNOT OPEN AUDTFILE, STATUS = "
+000687             WS-AUDT-STATUS
+000688         MOVE 16 TO RETURN-CODE
+000689         STOP RUN
+000690     END-IF
+000691     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+000692     ACCEPT WS-CURRENT-TIME FROM TIME
+000693     ACCEPT WS-RUN-TIMESTAMP FROM TIME
+000694     MOVE WS-RUN-TIMESTAMP TO WS-RUN-ID
+000695     PERFORM 2100-READ-TRANFILE THRU 2100-READ-TRANFILE-EXIT.
+000700 1000-INITIALIZE-EXIT.
+000705     EXIT.
+000710*----------------------------------------------------------------
+000720* 2000-PROCESS-RECORD  --  CLASSIFY ONE TRANSACTION, THEN READ
+000730*                          THE NEXT ONE.
+000740*----------------------------------------------------------------
+000750 2000-PROCESS-RECORD.
+000760     PERFORM 3000-CLASSIFY-RECORD THRU 3000-CLASSIFY-RECORD-EXIT
+000770     PERFORM 2100-READ-TRANFILE THRU 2100-READ-TRANFILE-EXIT.
+000780 2000-PROCESS-RECORD-EXIT.
+000790     EXIT.
+000800*----------------------------------------------------------------
+000810 2100-READ-TRANFILE.
+000820     READ TRANFILE
+000830         AT END
+000840             SET WS-EOF TO TRUE
+000850     END-READ.
+000860 2100-READ-TRANFILE-EXIT.
+000870     EXIT.
+000880*----------------------------------------------------------------
+000890* 3000-CLASSIFY-RECORD  --  NUMERIC GUARD AND THE MOD 2 TEST,
+000895*                           BOTH VIA THE SHARED CLSFYSUB
+000897*                           SUBPROGRAM, SAME AS IFELSE.
+000900*----------------------------------------------------------------
+000910 3000-CLASSIFY-RECORD.
+000920     ADD 1 TO WS-RECORDS-READ
+000925     CALL "CLSFYSUB" USING TR-ITEM-NUMBER
+000927                           WS-CLASSIFICATION
+000928                           WS-PARIMPAR-CODE
+000929                           WS-VALID-SWITCH
+000930
+000940     IF WS-IS-INVALID
+000942         PERFORM 3100-WRITE-EXCEPTION
+000944             THRU 3100-WRITE-EXCEPTION-EXIT
+000946         GO TO 3000-CLASSIFY-RECORD-EXIT
+000950     END-IF
+000960
+000970     ADD 1 TO WS-RECORDS-VALID
+000980     MOVE TR-ITEM-NUMBER     TO NC-ITEM-NUMBER
+000990     MOVE WS-CLASSIFICATION  TO NC-CLASSIFICATION
+000993     MOVE WS-PARIMPAR-CODE   TO NC-PARIMPAR-CODE
+000995     MOVE WS-CURRENT-DATE    TO NC-RUN-DATE
+000997     MOVE WS-CURRENT-TIME    TO NC-RUN-TIME
+001000     WRITE NC-NUMCLASS-RECORD
+001005     PERFORM 3300-WRITE-AUDIT THRU 3300-WRITE-AUDIT-EXIT.
+001010 3000-CLASSIFY-RECORD-EXIT.
+001020     EXIT.
+001030*----------------------------------------------------------------
+001040 3100-WRITE-EXCEPTION.
+001050     ADD 1 TO WS-RECORDS-INVALID
+001060     MOVE TR-ITEM-NUMBER TO EXC-RECORD-VALUE
+001070     MOVE "ITEM NUMBER IS NOT NUMERIC" TO EXC-REASON
+001080     WRITE EXCEPTION-RECORD.
+001090 3100-WRITE-EXCEPTION-EXIT.
+001100     EXIT.
+001101*----------------------------------------------------------------
+001102* 3300-WRITE-AUDIT  --  PERMANENT RECORD OF THE CLASSIFICATION
+001103*                       DECISION, FOR THE LOOKUP TRANSACTION.
+001104*----------------------------------------------------------------
+001105 3300-WRITE-AUDIT.
+001106     MOVE TR-ITEM-NUMBER     TO AU-ITEM-NUMBER
+001107     MOVE WS-CLASSIFICATION  TO AU-CLASSIFICATION
+001108     MOVE WS-CURRENT-DATE    TO AU-RUN-DATE
+001109     MOVE WS-CURRENT-TIME    TO AU-RUN-TIME
+001110     MOVE WS-RUN-ID          TO AU-RUN-ID
+001111     WRITE AU-AUDIT-RECORD.
+001112 3300-WRITE-AUDIT-EXIT.
+001113     EXIT.
+001114*----------------------------------------------------------------
+001120 8000-TERMINATE.
+001130     CLOSE TRANFILE CLASFILE EXCPFILE AUDTFILE
+001140     DISPLAY "IFELSEB RECORDS READ    = " WS-RECORDS-READ
+001150     DISPLAY "IFELSEB RECORDS VALID   = " WS-RECORDS-VALID
+001160     DISPLAY "IFELSEB RECORDS INVALID = " WS-RECORDS-INVALID.
+001170 8000-TERMINATE-EXIT.
+001180     EXIT.
