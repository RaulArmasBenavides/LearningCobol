@@ -0,0 +1,153 @@
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    ITMLKUP.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* ON-DEMAND LOOKUP TRANSACTION.  AN OPERATOR KEYS IN ONE ITEM
+000110* NUMBER AND GETS BACK ITS PAR/IMPAR CLASSIFICATION, COMPUTED
+000120* BY THE SAME CLSFYSUB SUBPROGRAM IFELSE AND IFELSEB USE,
+000130* PLUS WHATEVER AUDIT HISTORY (AUDTFILE, WRITTEN BY IFELSEB)
+000140* EXISTS FOR THAT ITEM.  ANSWERS "IS ITEM 04832 ODD OR EVEN,
+000150* AND WHEN DID WE LAST SAY SO" WITHOUT RERUNNING THE BATCH JOB.
+000160*
+000170* FILES
+000180*   AUDTFILE  INPUT  - AU-AUDIT-RECORD (AUDITREC.CPY).  READ
+000190*                      SEQUENTIALLY IN FULL, ONE ITEM NUMBER AT
+000200*                      A TIME; THERE IS NO INDEXED ACCESS, SO A
+000210*                      LOOKUP IS A LINEAR SCAN FOR MATCHING
+000220*                      AU-ITEM-NUMBER RECORDS.
+000230*
+000240* MAINTENANCE HISTORY
+000241*   2026-08-09  M.TORRES   PASS NC-PARIMPAR-CODE TO CLSFYSUB NOW
+000242*                          THAT IT SETS ONE ALONGSIDE THE TEXT.
+000243*   2026-08-09  M.TORRES   ADDED A FILE STATUS CHECK ON THE
+000244*                          AUDTFILE OPEN, TO MATCH THE RIGOR THE
+000245*                          OTHER BATCH PROGRAMS APPLY TO THEIRS.
+000246*                          ALSO RENUMBERED TWO LINES THAT HAD
+000247*                          ENDED UP SHARING SEQUENCE NUMBER
+000248*                          000249, AND CORRECTED A STRAY REFER-
+000249*                          ENCE TO IFELSE (BELOW) THAT STILL
+000250*                          CALLED IT IfElseDemo.
+000251*   2026-08-09  M.TORRES   ORIGINAL PROGRAM.
+000260*----------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT AUDTFILE ASSIGN TO "AUDTFILE"
+000310         ORGANIZATION IS SEQUENTIAL
+000311         FILE STATUS IS WS-AUDT-STATUS.
+000320*----------------------------------------------------------------
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350*----------------------------------------------------------------
+000360 FD  AUDTFILE
+000370     RECORDING MODE IS F.
+000380     COPY AUDITREC.
+000390*----------------------------------------------------------------
+000400 WORKING-STORAGE SECTION.
+000410*----------------------------------------------------------------
+000420     COPY NUMCLASS.
+000430*----------------------------------------------------------------
+000440 01  WS-VALID-SWITCH             PIC X(01) VALUE "Y".
+000450     88  WS-IS-VALID             VALUE "Y".
+000460     88  WS-IS-INVALID           VALUE "N".
+000470*----------------------------------------------------------------
+000480 01  WS-SWITCHES.
+000490     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000500         88  WS-EOF              VALUE "Y".
+000510     05  WS-FOUND-SWITCH         PIC X(01) VALUE "N".
+000520         88  WS-HISTORY-FOUND    VALUE "Y".
+000525*----------------------------------------------------------------
+000526 01  WS-AUDT-STATUS              PIC X(02).
+000530*----------------------------------------------------------------
+000540 01  WS-HISTORY-COUNT            PIC 9(05) COMP VALUE ZERO.
+000550*----------------------------------------------------------------
+000560 PROCEDURE DIVISION.
+000570*----------------------------------------------------------------
+000580 0000-MAINLINE.
+000590     PERFORM 1000-GET-NUMBER THRU 1000-GET-NUMBER-EXIT
+000600     PERFORM 2000-CLASSIFY THRU 2000-CLASSIFY-EXIT
+000610     PERFORM 3000-SHOW-RESULT THRU 3000-SHOW-RESULT-EXIT
+000620     PERFORM 4000-SHOW-HISTORY THRU 4000-SHOW-HISTORY-EXIT
+000630     STOP RUN.
+000640*----------------------------------------------------------------
+000650* 1000-GET-NUMBER  --  PROMPT AND READ ONE ITEM NUMBER.
+000660*----------------------------------------------------------------
+000670 1000-GET-NUMBER.
+000680     DISPLAY "Ingrese el numero de item a consultar: "
+000690     ACCEPT NC-ITEM-NUMBER.
+000700 1000-GET-NUMBER-EXIT.
+000710     EXIT.
+000720*----------------------------------------------------------------
+000730* 2000-CLASSIFY  --  SAME NUMERIC GUARD AND MOD 2 TEST AS
+000740*                    IFELSE AND IFELSEB, VIA CLSFYSUB.
+000750*----------------------------------------------------------------
+000760 2000-CLASSIFY.
+000770     CALL "CLSFYSUB" USING NC-ITEM-NUMBER
+000780                           NC-CLASSIFICATION
+000785                           NC-PARIMPAR-CODE
+000790                           WS-VALID-SWITCH.
+000800 2000-CLASSIFY-EXIT.
+000810     EXIT.
+000820*----------------------------------------------------------------
+000830* 3000-SHOW-RESULT  --  DISPLAY THE CLASSIFICATION, OR THE
+000840*                       NUMERIC-VALIDATION ERROR.
+000850*----------------------------------------------------------------
+000860 3000-SHOW-RESULT.
+000870     IF WS-IS-INVALID
+000880         DISPLAY "ERROR - numero is not numeric: " NC-ITEM-NUMBER
+000890         GO TO 3000-SHOW-RESULT-EXIT
+000900     END-IF
+000910     DISPLAY NC-CLASSIFICATION.
+000920 3000-SHOW-RESULT-EXIT.
+000930     EXIT.
+000940*----------------------------------------------------------------
+000950* 4000-SHOW-HISTORY  --  SCAN AUDTFILE FOR EVERY PRIOR DECISION
+000960*                        RECORDED AGAINST THIS ITEM NUMBER.
+000970*----------------------------------------------------------------
+000980 4000-SHOW-HISTORY.
+000990     IF WS-IS-INVALID
+001000         GO TO 4000-SHOW-HISTORY-EXIT
+001010     END-IF
+001020
+001030     DISPLAY "Historial de auditoria:"
+001040     OPEN INPUT AUDTFILE
+001041     IF WS-AUDT-STATUS NOT = "00"
+001042         DISPLAY "ITMLKUP ABEND - CANNOT OPEN AUDTFILE, STATUS = "
+001043             WS-AUDT-STATUS
+001044         MOVE 16 TO RETURN-CODE
+001045         STOP RUN
+001046     END-IF
+001050     PERFORM 4100-READ-AUDTFILE THRU 4100-READ-AUDTFILE-EXIT
+001060     PERFORM 4200-CHECK-RECORD THRU 4200-CHECK-RECORD-EXIT
+001070         UNTIL WS-EOF
+001080     CLOSE AUDTFILE
+001090
+001100     IF NOT WS-HISTORY-FOUND
+001110         DISPLAY "  (ninguna auditoria encontrada para este item)"
+001120     END-IF.
+001130 4000-SHOW-HISTORY-EXIT.
+001140     EXIT.
+001150*----------------------------------------------------------------
+001160 4100-READ-AUDTFILE.
+001170     READ AUDTFILE
+001180         AT END
+001190             SET WS-EOF TO TRUE
+001200     END-READ.
+001210 4100-READ-AUDTFILE-EXIT.
+001220     EXIT.
+001230*----------------------------------------------------------------
+001240 4200-CHECK-RECORD.
+001250     IF AU-ITEM-NUMBER = NC-ITEM-NUMBER
+001260         SET WS-HISTORY-FOUND TO TRUE
+001270         ADD 1 TO WS-HISTORY-COUNT
+001280         DISPLAY "  " AU-RUN-DATE " " AU-RUN-TIME " "
+001290             AU-RUN-ID " " AU-CLASSIFICATION
+001300     END-IF
+001310     PERFORM 4100-READ-AUDTFILE THRU 4100-READ-AUDTFILE-EXIT.
+001320 4200-CHECK-RECORD-EXIT.
+001330     EXIT.
