@@ -0,0 +1,186 @@
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    PARSUM.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2026-08-09.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* READS THE CLASSIFICATION FILE PRODUCED BY IFELSEB AND PRINTS A
+000110* ONE-PAGE SUMMARY OF HOW MANY ITEMS CAME BACK PAR VERSUS IMPAR
+000120* FOR THE RUN, WITH COUNTS AND PERCENTAGES, SO VOLUMES CAN BE
+000130* RECONCILED AND AN ABNORMAL SPLIT SPOTTED WITHOUT SCROLLING
+000140* BACK THROUGH INDIVIDUAL DISPLAY LINES.
+000150*
+000160* FILES
+000170*   CLASFILE  INPUT   - NC-NUMCLASS-RECORD (NUMCLASS.CPY), AS
+000180*                       WRITTEN BY IFELSEB.
+000190*   REPTFILE  OUTPUT  - THE PRINTED SUMMARY, ONE LINE PER RECORD.
+000200*
+000210* MAINTENANCE HISTORY
+000211*   2026-08-09  M.TORRES   2000-TALLY-RECORD COMPARED NC-CLASSIFI-
+000212*                          CATION AGAINST THE LITERAL "El numero
+000213*                          es PAR" -- A WORDING CHANGE IN CLSFYSUB
+000214*                          WOULD HAVE SILENTLY DROPPED EVERY
+000215*                          RECORD INTO THE IMPAR COUNT WITH NO
+000216*                          ERROR RAISED.  NOW TESTS NC-IS-PAR,
+000217*                          THE CODED VALUE CLSFYSUB SETS.
+000218*   2026-08-09  M.TORRES   ADDED A FILE STATUS CHECK ON EVERY
+000219*                          OPEN, TO MATCH THE RIGOR THE OTHER
+000220*                          BATCH PROGRAMS APPLY TO THEIRS.
+000221*   2026-08-09  M.TORRES   ORIGINAL PROGRAM.
+000230*----------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CLASFILE ASSIGN TO "CLASFILE"
+000280         ORGANIZATION IS SEQUENTIAL
+000281         FILE STATUS IS WS-CLAS-STATUS.
+000290     SELECT REPTFILE ASSIGN TO "REPTFILE"
+000300         ORGANIZATION IS SEQUENTIAL
+000301         FILE STATUS IS WS-REPT-STATUS.
+000310*----------------------------------------------------------------
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340*----------------------------------------------------------------
+000350 FD  CLASFILE
+000360     RECORDING MODE IS F.
+000370     COPY NUMCLASS.
+000380*----------------------------------------------------------------
+000390 FD  REPTFILE
+000400     RECORDING MODE IS F.
+000410 01  REPORT-RECORD                PIC X(80).
+000420*----------------------------------------------------------------
+000430 WORKING-STORAGE SECTION.
+000440*----------------------------------------------------------------
+000450 01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+000460     88  WS-EOF                   VALUE "Y".
+000465*----------------------------------------------------------------
+000466 01  WS-CLAS-STATUS               PIC X(02).
+000467 01  WS-REPT-STATUS               PIC X(02).
+000470*----------------------------------------------------------------
+000480 01  WS-COUNTS.
+000490     05  WS-PAR-COUNT             PIC 9(07) COMP VALUE ZERO.
+000500     05  WS-IMPAR-COUNT           PIC 9(07) COMP VALUE ZERO.
+000510     05  WS-TOTAL-COUNT           PIC 9(07) COMP VALUE ZERO.
+000520*----------------------------------------------------------------
+000530 01  WS-RUN-DATE                  PIC 9(08).
+000540*----------------------------------------------------------------
+000550 01  WS-REPORT-FIELDS.
+000560     05  WS-PAR-COUNT-ED          PIC ZZZZZZ9.
+000570     05  WS-IMPAR-COUNT-ED        PIC ZZZZZZ9.
+000580     05  WS-TOTAL-COUNT-ED        PIC ZZZZZZ9.
+000590     05  WS-PAR-PCT               PIC ZZ9.99.
+000600     05  WS-IMPAR-PCT             PIC ZZ9.99.
+000610*----------------------------------------------------------------
+000620 01  WS-REPORT-LINE               PIC X(80).
+000630*----------------------------------------------------------------
+000640 PROCEDURE DIVISION.
+000650*----------------------------------------------------------------
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000680     PERFORM 2000-TALLY-RECORD THRU 2000-TALLY-RECORD-EXIT
+000690         UNTIL WS-EOF
+000700     PERFORM 3000-PRINT-SUMMARY THRU 3000-PRINT-SUMMARY-EXIT
+000710     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+000720     STOP RUN.
+000730*----------------------------------------------------------------
+000740 1000-INITIALIZE.
+000750     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000760     OPEN INPUT CLASFILE
+000761     IF WS-CLAS-STATUS NOT = "00"
+000762         DISPLAY "PARSUM ABEND - CANNOT OPEN CLASFILE, STATUS = "
+000763             WS-CLAS-STATUS
+000764         MOVE 16 TO RETURN-CODE
+000765         STOP RUN
+000766     END-IF
+000770     OPEN OUTPUT REPTFILE
+000771     IF WS-REPT-STATUS NOT = "00"
+000772         DISPLAY "PARSUM ABEND - CANNOT OPEN REPTFILE, STATUS = "
+000773             WS-REPT-STATUS
+000774         MOVE 16 TO RETURN-CODE
+000775         STOP RUN
+000776     END-IF
+000780     PERFORM 2100-READ-CLASFILE THRU 2100-READ-CLASFILE-EXIT.
+000790 1000-INITIALIZE-EXIT.
+000800     EXIT.
+000810*----------------------------------------------------------------
+000820* 2000-TALLY-RECORD  --  COUNT ONE RECORD AS PAR OR IMPAR BASED
+000830*                        ON NC-PARIMPAR-CODE.
+000840*----------------------------------------------------------------
+000850 2000-TALLY-RECORD.
+000860     ADD 1 TO WS-TOTAL-COUNT
+000870     IF NC-IS-PAR
+000880         ADD 1 TO WS-PAR-COUNT
+000890     ELSE
+000900         ADD 1 TO WS-IMPAR-COUNT
+000910     END-IF
+000920     PERFORM 2100-READ-CLASFILE THRU 2100-READ-CLASFILE-EXIT.
+000930 2000-TALLY-RECORD-EXIT.
+000940     EXIT.
+000950*----------------------------------------------------------------
+000960 2100-READ-CLASFILE.
+000970     READ CLASFILE
+000980         AT END
+000990             SET WS-EOF TO TRUE
+001000     END-READ.
+001010 2100-READ-CLASFILE-EXIT.
+001020     EXIT.
+001030*----------------------------------------------------------------
+001040* 3000-PRINT-SUMMARY  --  COMPUTE PERCENTAGES AND WRITE THE
+001050*                         SUMMARY PAGE TO REPTFILE.
+001060*----------------------------------------------------------------
+001070 3000-PRINT-SUMMARY.
+001080     IF WS-TOTAL-COUNT > 0
+001090         COMPUTE WS-PAR-PCT
+001100             = (WS-PAR-COUNT / WS-TOTAL-COUNT) * 100
+001110         COMPUTE WS-IMPAR-PCT
+001120             = (WS-IMPAR-COUNT / WS-TOTAL-COUNT) * 100
+001130     ELSE
+001140         MOVE ZERO TO WS-PAR-PCT
+001150         MOVE ZERO TO WS-IMPAR-PCT
+001160     END-IF
+001170     MOVE WS-PAR-COUNT   TO WS-PAR-COUNT-ED
+001180     MOVE WS-IMPAR-COUNT TO WS-IMPAR-COUNT-ED
+001190     MOVE WS-TOTAL-COUNT TO WS-TOTAL-COUNT-ED
+001200     PERFORM 3100-WRITE-HEADING THRU 3100-WRITE-HEADING-EXIT
+001210     PERFORM 3200-WRITE-COUNTS THRU 3200-WRITE-COUNTS-EXIT.
+001220 3000-PRINT-SUMMARY-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------------
+001250 3100-WRITE-HEADING.
+001260     MOVE SPACES TO WS-REPORT-LINE
+001270     STRING "DAILY PAR/IMPAR SUMMARY  -  RUN DATE " WS-RUN-DATE
+001280         DELIMITED BY SIZE INTO WS-REPORT-LINE
+001290     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+001300     MOVE SPACES TO WS-REPORT-LINE
+001310     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+001320 3100-WRITE-HEADING-EXIT.
+001330     EXIT.
+001340*----------------------------------------------------------------
+001350 3200-WRITE-COUNTS.
+001360     MOVE SPACES TO WS-REPORT-LINE
+001370     STRING "PAR   RECORDS = " WS-PAR-COUNT-ED
+001380         "   (" WS-PAR-PCT "%)"
+001390         DELIMITED BY SIZE INTO WS-REPORT-LINE
+001400     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+001410
+001420     MOVE SPACES TO WS-REPORT-LINE
+001430     STRING "IMPAR RECORDS = " WS-IMPAR-COUNT-ED
+001440         "   (" WS-IMPAR-PCT "%)"
+001450         DELIMITED BY SIZE INTO WS-REPORT-LINE
+001460     WRITE REPORT-RECORD FROM WS-REPORT-LINE
+001470
+001480     MOVE SPACES TO WS-REPORT-LINE
+001490     STRING "TOTAL RECORDS = " WS-TOTAL-COUNT-ED
+001500         DELIMITED BY SIZE INTO WS-REPORT-LINE
+001510     WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+001520 3200-WRITE-COUNTS-EXIT.
+001530     EXIT.
+001540*----------------------------------------------------------------
+001550 8000-TERMINATE.
+001560     CLOSE CLASFILE REPTFILE
+001570     DISPLAY "PARSUM COMPLETE - TOTAL RECORDS = " WS-TOTAL-COUNT.
+001580 8000-TERMINATE-EXIT.
+001590     EXIT.
