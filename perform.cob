@@ -1,18 +1,258 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WhileExample.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 contador PIC 9 VALUE 1.  *> Variable para contar.
-
-PROCEDURE DIVISION.
-    DISPLAY "Inicio del bucle WHILE:".
-
-    PERFORM UNTIL contador > 5
-        DISPLAY "Contador = " contador
-        ADD 1 TO contador    *> Incrementa el contador.
-    END-PERFORM.
-
-    DISPLAY "Fin del bucle WHILE.".
-
-    STOP RUN.
\ No newline at end of file
+000010*----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030*----------------------------------------------------------------
+000040 PROGRAM-ID.    WHILEEX.
+000050 AUTHOR.        M. TORRES.
+000060 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000070 DATE-WRITTEN.  2023-03-15.
+000080 DATE-COMPILED. 2026-08-09.
+000090*----------------------------------------------------------------
+000100* COUNTS THROUGH THE NIGHTLY TRANSACTION FILE, ONE RECORD PER
+000110* ITERATION OF THE CLASSIC PERFORM UNTIL LOOP.  CHECKPOINTS
+000120* contador TO A RESTART FILE EVERY WS-CHECKPOINT-INTERVAL
+000130* RECORDS SO AN ABEND PARTWAY THROUGH A REAL RUN DOES NOT FORCE A
+000140* FULL REPROCESS -- ON RESTART, THE LAST CHECKPOINT IS READ BACK
+000150* AND THE TRANSACTION FILE IS SPUN PAST THE RECORDS ALREADY
+000160* COUNTED BEFORE THE LOOP RESUMES.
+000170*
+000180* MAINTENANCE HISTORY
+000181*   2026-08-09  M.TORRES   1100-READ-CHECKPOINT DID ONE UNCON-
+000182*                          DITIONAL READ OF RESTFILE AND TRUST-
+000183*                          ED IT AS THE LATEST CHECKPOINT -- BUT
+000184*                          RESTFILE IS OPENED MOD BY THE JCL, SO
+000185*                          3000-WRITE-CHECKPOINT AND 4000-RESET-
+000186*                          CHECKPOINT APPEND, NOT REWRITE.  THE
+000187*                          FIRST READ WAS THE OLDEST RECORD, NOT
+000188*                          THE NEWEST, SO A RESTART RESUMED FROM
+000189*                          A STALE OR ZEROED CHECKPOINT.  NOW
+000190*                          SCANS TO END OF FILE (1110-SCAN-
+000191*                          CHECKPOINTS) AND KEEPS THE LAST
+000192*                          RECORD SEEN.
+000193*   2026-08-09  M.TORRES   RENAMED PROGRAM-ID FROM WhileExample TO
+000194*                          WHILEEX -- THE OLD NAME WAS 12 CHARAC-
+000195*                          TERS, NOT A LEGAL 8-CHARACTER PROGRAM
+000196*                          NAME, SO NIGHTRUN.JCL'S STEP2 COULD
+000197*                          NEVER LOAD IT.
+000198*   2026-08-09  M.TORRES   A CLEAN END-OF-FILE COMPLETION NOW
+000199*                          RESETS RESTFILE'S CHECKPOINT BACK TO
+000200*                          ZERO INSTEAD OF LEAVING LAST NIGHT'S
+000201*                          VALUE SITTING THERE -- OTHERWISE THE
+000202*                          NEXT NIGHT'S RUN MISREADS IT AS A
+000203*                          MID-RUN RESTART AND SKIPS THAT MANY
+000204*                          RECORDS OF AN UNRELATED TRANSACTION
+000205*                          FILE.  ALSO ADDED A FILE STATUS CHECK
+000206*                          ON THE TRANFILE OPEN, TO MATCH THE
+000207*                          CHECK RESTFILE ALREADY HAD.
+000208*   2026-08-09  M.TORRES   WIDENED contador FROM PIC 9 TO PIC
+000209*                          9(07) AND REPLACED THE FIXED "> 5"
+000210*                          LOOP BOUND WITH END-OF-FILE ON
+000211*                          TRANFILE, SO THE PATTERN SCALES TO THE
+000212*                          REAL NIGHTLY VOLUME INSTEAD OF A
+000213*                          5-ITERATION DEMO.
+000214*   2026-08-09  M.TORRES   ADDED CHECKPOINT/RESTART AGAINST
+000215*                          RESTFILE.
+000216*----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT TRANFILE ASSIGN TO "TRANFILE"
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-TRAN-STATUS.
+000340     SELECT RESTFILE ASSIGN TO "RESTFILE"
+000350         ORGANIZATION IS SEQUENTIAL
+000360         FILE STATUS IS WS-REST-STATUS.
+000370*----------------------------------------------------------------
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400*----------------------------------------------------------------
+000410 FD  TRANFILE
+000420     RECORDING MODE IS F.
+000430 01  TRANS-RECORD.
+000440     05  TR-ITEM-NUMBER          PIC 9(05).
+000450     05  FILLER                  PIC X(15).
+000460*----------------------------------------------------------------
+000470 FD  RESTFILE
+000480     RECORDING MODE IS F.
+000490 01  RESTART-RECORD.
+000500     05  RST-CONTADOR            PIC 9(07).
+000510*----------------------------------------------------------------
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------
+000540 01  contador                    PIC 9(07) VALUE 1.
+000550*----------------------------------------------------------------
+000560 01  WS-SWITCHES.
+000570     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+000580         88  WS-EOF              VALUE "Y".
+000585     05  WS-REST-EOF-SWITCH      PIC X(01) VALUE "N".
+000587         88  WS-REST-EOF         VALUE "Y".
+000590*----------------------------------------------------------------
+000600 01  WS-TRAN-STATUS               PIC X(02).
+000610 01  WS-REST-STATUS               PIC X(02).
+000620 01  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 01000.
+000630 01  WS-SKIP-COUNT                PIC 9(07) VALUE ZERO.
+000640 01  WS-TOTAL-COUNTED             PIC 9(07) VALUE ZERO.
+000650*----------------------------------------------------------------
+000660 PROCEDURE DIVISION.
+000670*----------------------------------------------------------------
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000700     PERFORM 2000-COUNT-RECORD THRU 2000-COUNT-RECORD-EXIT
+000710         UNTIL WS-EOF
+000720     PERFORM 8000-TERMINATE THRU 8000-TERMINATE-EXIT
+000730     STOP RUN.
+000740*----------------------------------------------------------------
+000750* 1000-INITIALIZE  --  OPEN THE TRANSACTION FILE, RECOVER THE
+000760*                      LAST CHECKPOINT IF ONE EXISTS, AND SPIN
+000770*                      PAST THE RECORDS ALREADY COUNTED.
+000780*----------------------------------------------------------------
+000790 1000-INITIALIZE.
+000800     DISPLAY "Inicio del bucle WHILE:"
+000810     OPEN INPUT TRANFILE
+000820     IF WS-TRAN-STATUS NOT = "00"
+000830         DISPLAY "WHILEEX ABEND - CANNOT OPEN TRANFILE, STATUS = "
+000840             WS-TRAN-STATUS
+000850         MOVE 16 TO RETURN-CODE
+000860         STOP RUN
+000870     END-IF
+000880     PERFORM 1100-READ-CHECKPOINT THRU 1100-READ-CHECKPOINT-EXIT
+000890     PERFORM 1200-SKIP-PROCESSED THRU 1200-SKIP-PROCESSED-EXIT.
+000900 1000-INITIALIZE-EXIT.
+000910     EXIT.
+000920*----------------------------------------------------------------
+000930* 1100-READ-CHECKPOINT  --  RESUME contador FROM RESTFILE, IF A
+000940*                           CHECKPOINT WAS LEFT BY A PRIOR RUN.
+000950*                           RESTFILE IS OPENED MOD BY THE JCL, SO
+000960*                           3000-WRITE-CHECKPOINT AND 4000-RESET-
+000970*                           CHECKPOINT APPEND RATHER THAN REWRITE
+000980*                           -- THE MOST RECENT CHECKPOINT IS
+000990*                           WHICHEVER RECORD WAS WRITTEN LAST, NOT
+001000*                           THE FIRST RECORD IN THE FILE.  SCAN TO
+001010*                           END OF FILE AND KEEP THE LAST RECORD
+001020*                           SEEN.  RST-CONTADOR = ZERO ON THAT
+001030*                           LAST RECORD MEANS THE LAST RUN WENT TO
+001040*                           A CLEAN END OF FILE AND RESET THE
+001050*                           CHECKPOINT, NOT A REAL MID-RUN RESTART
+001060*                           POINT.
+001070*----------------------------------------------------------------
+001080 1100-READ-CHECKPOINT.
+001090     MOVE 1 TO contador
+001100     MOVE ZERO TO WS-SKIP-COUNT
+001110     MOVE "N" TO WS-REST-EOF-SWITCH
+001120     OPEN INPUT RESTFILE
+001130     IF WS-REST-STATUS = "00"
+001140         PERFORM 1110-SCAN-CHECKPOINTS
+001145             THRU 1110-SCAN-CHECKPOINTS-EXIT
+001150             UNTIL WS-REST-EOF
+001160         IF WS-SKIP-COUNT NOT = ZERO
+001170             COMPUTE contador = WS-SKIP-COUNT + 1
+001180             DISPLAY "Resuming WHILE loop at contador = " contador
+001190         END-IF
+001200         CLOSE RESTFILE
+001210     END-IF.
+001220 1100-READ-CHECKPOINT-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------------
+001250* 1110-SCAN-CHECKPOINTS  --  READ ONE RESTFILE RECORD AND, IF IT
+001260*                            IS NOT END OF FILE, REMEMBER ITS
+001270*                            RST-CONTADOR AS THE LATEST CHECKPOINT
+001280*                            SEEN SO FAR.  REPEATEDLY PERFORMED BY
+001290*                            1100-READ-CHECKPOINT UNTIL END OF
+001300*                            FILE, SO WS-SKIP-COUNT ENDS UP HOLD-
+001310*                            ING THE LAST RECORD'S VALUE.
+001320*----------------------------------------------------------------
+001330 1110-SCAN-CHECKPOINTS.
+001340     READ RESTFILE
+001350         AT END
+001360             SET WS-REST-EOF TO TRUE
+001370     END-READ
+001380     IF NOT WS-REST-EOF
+001390         MOVE RST-CONTADOR TO WS-SKIP-COUNT
+001400     END-IF.
+001410 1110-SCAN-CHECKPOINTS-EXIT.
+001420     EXIT.
+001430*----------------------------------------------------------------
+001440* 1200-SKIP-PROCESSED  --  THE TRANSACTION FILE IS SEQUENTIAL
+001450*                          ONLY, SO A RESTART SPINS PAST THE
+001460*                          WS-SKIP-COUNT RECORDS ALREADY COUNTED
+001470*                          ON THE PRIOR RUN BEFORE RESUMING.
+001480*----------------------------------------------------------------
+001490 1200-SKIP-PROCESSED.
+001500     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-SKIP-ONE-RECORD-EXIT
+001510         WS-SKIP-COUNT TIMES.
+001520 1200-SKIP-PROCESSED-EXIT.
+001530     EXIT.
+001540*----------------------------------------------------------------
+001550 1210-SKIP-ONE-RECORD.
+001560     READ TRANFILE
+001570         AT END
+001580             SET WS-EOF TO TRUE
+001590     END-READ.
+001600 1210-SKIP-ONE-RECORD-EXIT.
+001610     EXIT.
+001620*----------------------------------------------------------------
+001630* 2000-COUNT-RECORD  --  READ ONE TRANSACTION, ADVANCE contador,
+001640*                        DISPLAY IT, AND CHECKPOINT EVERY
+001650*                        WS-CHECKPOINT-INTERVAL RECORDS.
+001660*----------------------------------------------------------------
+001670 2000-COUNT-RECORD.
+001680     READ TRANFILE
+001690         AT END
+001700             SET WS-EOF TO TRUE
+001710             GO TO 2000-COUNT-RECORD-EXIT
+001720     END-READ
+001730
+001740     DISPLAY "Contador = " contador
+001750
+001760     IF FUNCTION MOD(contador, WS-CHECKPOINT-INTERVAL) = 0
+001770         PERFORM 3000-WRITE-CHECKPOINT
+001780             THRU 3000-WRITE-CHECKPOINT-EXIT
+001790     END-IF
+001800
+001810     ADD 1 TO contador.
+001820 2000-COUNT-RECORD-EXIT.
+001830     EXIT.
+001840*----------------------------------------------------------------
+001850* 3000-WRITE-CHECKPOINT  --  APPEND THE CURRENT contador TO
+001860*                            RESTFILE (OPENED MOD BY THE JCL) SO
+001870*                            A RESTART CAN RESUME FROM HERE
+001875*                            INSTEAD OF FROM 1.  1100-READ-CHECK-
+001877*                            POINT SCANS TO THE LAST RECORD, SO
+001878*                            IT IS SAFE THAT THIS APPENDS RATHER
+001879*                            THAN REWRITES.
+001880*----------------------------------------------------------------
+001890 3000-WRITE-CHECKPOINT.
+001900     OPEN OUTPUT RESTFILE
+001910     MOVE contador TO RST-CONTADOR
+001920     WRITE RESTART-RECORD
+001930     CLOSE RESTFILE.
+001940 3000-WRITE-CHECKPOINT-EXIT.
+001950     EXIT.
+001960*----------------------------------------------------------------
+001970* 4000-RESET-CHECKPOINT  --  A CLEAN END-OF-FILE MEANS THIS RUN
+001980*                            NEEDS NO RESTART, SO APPEND A ZERO
+001990*                            CHECKPOINT TO RESTFILE.  WITHOUT
+002000*                            THIS, TOMORROW NIGHT'S RUN WOULD
+002010*                            READ TODAY'S LAST CHECKPOINT BACK
+002020*                            AND SKIP THAT MANY RECORDS OF A
+002030*                            BRAND NEW TRANSACTION FILE.
+002040*----------------------------------------------------------------
+002050 4000-RESET-CHECKPOINT.
+002060     OPEN OUTPUT RESTFILE
+002070     MOVE ZERO TO RST-CONTADOR
+002080     WRITE RESTART-RECORD
+002090     CLOSE RESTFILE.
+002100 4000-RESET-CHECKPOINT-EXIT.
+002110     EXIT.
+002120*----------------------------------------------------------------
+002130* 8000-TERMINATE  --  CLOSE THE TRANSACTION FILE, RESET THE
+002140*                     CHECKPOINT SINCE THIS IS A CLEAN COMPLETION,
+002150*                     AND ANNOUNCE THE FINAL COUNT.
+002160*----------------------------------------------------------------
+002170 8000-TERMINATE.
+002180     CLOSE TRANFILE
+002190     PERFORM 4000-RESET-CHECKPOINT THRU 4000-RESET-CHECKPOINT-EXIT
+002200     COMPUTE WS-TOTAL-COUNTED = contador - 1
+002210     DISPLAY "Fin del bucle WHILE."
+002220     DISPLAY "Total contado = " WS-TOTAL-COUNTED.
+002230 8000-TERMINATE-EXIT.
+002240     EXIT.
